@@ -0,0 +1,205 @@
+      *****************************************************************
+      *    CRPYMPRC -  SHARED PAYMENT PROCESSING CHAIN
+      *    COPIED INTO THE PROCEDURE DIVISION OF EVERY DRIVER THAT
+      *    HAS TO CHECK, FORMAT AND WRITE A GRP-TXN-DATA MESSAGE -
+      *    CRPYM (CICS ONLINE, ONE MESSAGE PER RETRIEVE) AND CRPYMB1
+      *    (BATCH BULK IMPORT, ONE MESSAGE PER INPUT RECORD).
+      *
+      *    THE DRIVER PROGRAM SUPPLIES ITS OWN A0001-xxx PARAGRAPH TO
+      *    GET A GRP-TXN-DATA MESSAGE AND ITS WS-TXN-LEN, THEN PERFORMS
+      *    A0002-chk-msg-data, A0003-format-data AND A0004-write-data
+      *    IN TURN (CRPYM AND CRPYMB1 EACH ISSUE THE THREE PERFORMS
+      *    THEMSELVES - NEITHER DRIVER PERFORMS THIS CHAIN THRU ONE
+      *    ANOTHER).
+      *****************************************************************
+      *------------------------------
+       A0002-chk-msg-data   .
+           DISPLAY "A0002 check msg data start"
+           PERFORM A0002A-CHK-MSG-LEN
+           if TXN-AMT = ZERO
+             set ws-err-zero-amt to true
+             move "ZERO AMOUNT" to ws-new-err-detail
+             PERFORM A0002C-ADD-ERR-DETAIL
+           end-if
+           if TXN-AMT > WS-LARGE-VALUE-LIMIT
+             set ws-review-required to true
+             move "LARGE VALUE AMOUNT" to ws-new-review-reason
+             PERFORM A0002B-ADD-REVIEW-REASON
+           end-if
+           MOVE DEBTOR-IBAN    TO CHKIBN-IBAN
+           perform A0005-CALL-CHCK-IBAN
+           evaluate true
+             when CHKIBN-RETURN-CODE = 04
+                set ws-review-required to true
+                move "DEBTOR IBAN WARNING" to ws-new-review-reason
+                PERFORM A0002B-ADD-REVIEW-REASON
+             when CHKIBN-RETURN-CODE > 04
+                set ws-err-inv-deb-iban to true
+                move "INVALID DEBTOR IBAN" to ws-new-err-detail
+                PERFORM A0002C-ADD-ERR-DETAIL
+           end-evaluate
+           MOVE CREDITOR-IBAN TO CHKIBN-IBAN
+           perform A0005-CALL-CHCK-IBAN
+           evaluate true
+             when CHKIBN-RETURN-CODE = 04
+                set ws-review-required to true
+                move "CREDITOR IBAN WARNING" to ws-new-review-reason
+                PERFORM A0002B-ADD-REVIEW-REASON
+             when CHKIBN-RETURN-CODE > 04
+                set ws-err-inv-cre-iban to true
+                move "INVALID CREDITOR IBAN" to ws-new-err-detail
+                PERFORM A0002C-ADD-ERR-DETAIL
+           end-evaluate
+           if ws-err-noerror
+             PERFORM A0006-DUP-CHECK
+           end-if
+           DISPLAY "A0002 check msg data end  "
+           .
+      *------------------------------
+       A0002A-CHK-MSG-LEN.
+           move zero to WS-EXP-MSG-LEN
+           evaluate TXN-MSG-VERSION
+             when "01"
+               move WS-MSG-LEN-V01 to WS-EXP-MSG-LEN
+             when "02"
+               move WS-MSG-LEN-V02 to WS-EXP-MSG-LEN
+             when other
+      *        UNKNOWN VERSION - FALL BACK TO THE CURRENT LAYOUT
+               move WS-MSG-LEN-V02 to WS-EXP-MSG-LEN
+           end-evaluate
+           if ws-txn-len  < WS-EXP-MSG-LEN
+             set ws-err-inv-len to true
+             move "INVALID LENGTH" to ws-new-err-detail
+             PERFORM A0002C-ADD-ERR-DETAIL
+           end-if
+           .
+      *------------------------------
+      *    APPENDS A NEW REVIEW REASON ONTO WS-REVIEW-REASON INSTEAD
+      *    OF OVERWRITING IT, SO A MESSAGE THAT TRIPS MORE THAN ONE
+      *    REVIEW CONDITION (E.G. A LARGE AMOUNT AND AN IBAN WARNING)
+      *    KEEPS BOTH REASONS FOR OPS TO SEE.
+       A0002B-ADD-REVIEW-REASON.
+           move spaces to ws-review-reason-work
+           if ws-review-reason = spaces
+             move ws-new-review-reason to ws-review-reason
+           else
+             string ws-review-reason    delimited by space
+                    " / "                delimited by size
+                    ws-new-review-reason delimited by space
+               into ws-review-reason-work
+             move ws-review-reason-work to ws-review-reason
+           end-if
+           .
+      *------------------------------
+      *    SAME IDEA AS A0002B, BUT FOR THE FAILED-EDIT DETAIL SHOWN
+      *    ON THE REJECT DISPLAY/LOG - WS-ERR-CODES ONLY EVER KEEPS
+      *    THE LAST EDIT TO FAIL, SO WS-ERR-DETAIL IS WHAT PRESERVES
+      *    EARLIER FAILURES ON THE SAME MESSAGE.
+       A0002C-ADD-ERR-DETAIL.
+           move spaces to ws-err-detail-work
+           if ws-err-detail = spaces
+             move ws-new-err-detail to ws-err-detail
+           else
+             string ws-err-detail    delimited by space
+                    " / "             delimited by size
+                    ws-new-err-detail delimited by space
+               into ws-err-detail-work
+             move ws-err-detail-work to ws-err-detail
+           end-if
+           .
+      *------------------------------
+       A0003-format-data    .
+           DISPLAY "A0003 format data start "
+           if TXN-CURRENCY = SPACES
+             move "EUR" to TXN-CURRENCY
+           end-if
+           DISPLAY "A0003 format data end   "
+           .
+      *------------------------------
+       A0004-write-data     .
+           DISPLAY "A0004 write data start "
+           if ws-err-noerror
+             if ws-review-required
+      *        HELD FOR REVIEW - TBC_TXN_REVIEW ONLY.  THE PAYMENT IS
+      *        NOT POSTED TO TBC_TXN UNTIL AN OPS RELEASE PROMOTES IT,
+      *        SO A "KILL" DECISION LEAVES NO TRACE IN TBC_TXN AT ALL.
+               PERFORM A0009-WRITE-REVIEW-QUEUE
+             else
+               exec sql
+                 include CRPYMS1
+               end-exec
+               if SQLCODE not = zero
+                 set ws-err-sql-ins-fail to true
+                 move SQLCODE to WS-SQLCODE-DISP
+                 PERFORM A0007-WRITE-SUSPENSE
+               end-if
+             end-if
+           end-if
+           DISPLAY "A0004 write data end   "
+           .
+      *------------------------------
+       A0005-CALL-CHCK-IBAN .
+           DISPLAY "A0005 CALL CHECK IBAN START"
+            CALL LT-CHKIBN USING CHKIBN-BLOCK
+            END-CALL
+           DISPLAY  LT-CHKIBN ' RC ' CHKIBN-RETURN-CODE
+           PERFORM A0008-AUDIT-IBAN-CALL
+           DISPLAY "A0005 CALL CHECK IBAN EXIT"
+           .
+      *------------------------------
+       A0006-DUP-CHECK .
+           DISPLAY "A0006 DUPLICATE CHECK START"
+           move zero to WS-DUP-COUNT
+           exec sql
+             select count(*)
+               into :WS-DUP-COUNT
+               from TBC_TXN
+              where TXN_MSG_ID = :TXN-MSG-ID
+           end-exec
+           if WS-DUP-COUNT = zero
+      *      A REVIEW-REQUIRED MESSAGE IS HELD IN TBC_TXN_REVIEW ONLY
+      *      AND NEVER REACHES TBC_TXN UNTIL AN OPS RELEASE PROMOTES
+      *      IT (SEE A0004-WRITE-DATA), SO A RESUBMISSION OF THE SAME
+      *      TXN-MSG-ID WHILE THE ORIGINAL IS STILL PENDING REVIEW HAS
+      *      TO BE CAUGHT HERE TOO OR IT WOULD SAIL THROUGH THE CHECK
+      *      ABOVE AND DOUBLE UP THE REVIEW QUEUE.
+             exec sql
+               select count(*)
+                 into :WS-DUP-COUNT
+                 from TBC_TXN_REVIEW
+                where TXN_MSG_ID = :TXN-MSG-ID
+             end-exec
+           end-if
+           if WS-DUP-COUNT > zero
+             set ws-err-dup-msg to true
+             move "DUPLICATE MESSAGE" to ws-new-err-detail
+             PERFORM A0002C-ADD-ERR-DETAIL
+           end-if
+           DISPLAY "A0006 DUPLICATE CHECK EXIT"
+           .
+      *------------------------------
+       A0007-WRITE-SUSPENSE .
+           DISPLAY "A0007 WRITE SUSPENSE START"
+           DISPLAY "A0007 INSERT FAILED SQLCODE " WS-SQLCODE-DISP
+           exec sql
+             include CRPYMS2
+           end-exec
+           DISPLAY "A0007 WRITE SUSPENSE EXIT"
+           .
+      *------------------------------
+       A0008-AUDIT-IBAN-CALL .
+           DISPLAY "A0008 AUDIT IBAN CALL START"
+           move CHKIBN-RETURN-IBAN(3:2) to WS-AUDIT-CHK-DIGITS
+           exec sql
+             include CHKAUD1
+           end-exec
+           DISPLAY "A0008 AUDIT IBAN CALL EXIT"
+           .
+      *------------------------------
+       A0009-WRITE-REVIEW-QUEUE .
+           DISPLAY "A0009 WRITE REVIEW QUEUE START"
+           exec sql
+             include CRPYMS3
+           end-exec
+           DISPLAY "A0009 WRITE REVIEW QUEUE EXIT"
+           .
