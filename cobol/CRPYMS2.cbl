@@ -0,0 +1,37 @@
+INSERT INTO
+TBC_TXN_SUSPENSE (
+	SUSP_TIMESTAMP
+   ,SUSP_SQLCODE
+   ,TXN_MSG_VERSION
+   ,TXN_MSG_ID
+   ,TXN_INDC_CRE_DB
+   ,TXN_AMT
+   ,TXN_CURRENCY
+   ,TXN_SUBJECT
+   ,DEBTOR_IBAN
+   ,DEBTOR_BIC
+   ,DEBTOR_NAME
+   ,DEBTOR_ADDRESS
+   ,CREDITOR_IBAN
+   ,CREDITOR_BIC
+   ,CREDITOR_NAME
+   ,CREDITOR_ADDRESS
+)
+VALUES(
+	current timestamp
+   ,:SQLCODE
+   ,:TXN-MSG-VERSION
+   ,:TXN-MSG-ID
+   ,:TXN-INDC-CRE-DB
+   ,:TXN-AMT
+   ,:TXN-CURRENCY
+   ,:TXN-SUBJECT
+   ,:DEBTOR-IBAN
+   ,:DEBTOR-BIC
+   ,:DEBTOR-NAME
+   ,:DEBTOR-ADDRESS
+   ,:CREDITOR-IBAN
+   ,:CREDITOR-BIC
+   ,:CREDITOR-NAME
+   ,:CREDITOR-ADDRESS
+)
