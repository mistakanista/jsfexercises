@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    CHKBLK   -  CHKIBN-BLOCK LINKAGE LAYOUT FOR THE CHKIBN
+      *    IBAN CHECK/BUILD SUBPROGRAM.  SHARED BY EVERY CALLER SO THE
+      *    PARAMETER SHAPE ONLY HAS TO CHANGE IN ONE PLACE.
+      *****************************************************************
+       01 CHKIBN-BLOCK.
+        03 LT-CHKIBN               PIC X(8) VALUE "CHKIBN  ".
+        03 CHKIBN-PARMS.
+          05 CHKIBN-IBAN           PIC X(30).
+        03 CHKIBN-FLAGS.
+          05 CHKIBN-FLAG-CHECK   PIC X(1) VALUE "Y".
+          05 CHKIBN-FLAG-BUILD   PIC X(1) VALUE "Y".
+        03 CHKIBN-RETRUN-BLOCK .
+          05 CHKIBN-RETURN-CODE  PIC 9(02).
+          05 CHKIBN-REASON-CODE  PIC X(08).
+          05 CHKIBN-RETURN-IBAN  PIC X(30).
