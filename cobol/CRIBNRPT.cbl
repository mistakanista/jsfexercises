@@ -0,0 +1,135 @@
+      *****************************************************************
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              cribnrpt .
+       DATE-WRITTEN.            Aug 2026
+      *
+      *    change history
+      *    2026-08  new - daily IBAN validation exceptions report.
+      *             reads the CHKIBN_AUDIT trail for the business
+      *             date and prints exception counts grouped by
+      *             country code (the first two bytes of the audited
+      *             IBAN) and by CHKIBN-RETURN-CODE, so the ops desk
+      *             can spot a pattern instead of finding out from a
+      *             customer complaint.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE         ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL .
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  RPT-FILE.
+       01  RPT-LINE                PIC X(80) .
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+            INCLUDE SQLCA
+           END-EXEC.
+      *
+         01 ws-bus-date .
+            02 WS-BUS-DATE-NUM      pic 9(08) value zero .
+      *    ISO FORM OF WS-BUS-DATE-NUM FOR COMPARISON AGAINST A DB2
+      *    DATE VALUE - DB2 ACCEPTS AN ISO CHARACTER STRING WHEREVER
+      *    A DATE IS EXPECTED, BUT NOT A PLAIN NUMERIC HOST VARIABLE.
+         01 WS-BUS-DATE-ISO         pic x(10) value spaces .
+      *    THE REPORT COVERS YESTERDAY'S EXCEPTIONS - IT RUNS AS A
+      *    MORNING JOB, AFTER THE BUSINESS DAY IT REPORTS ON HAS
+      *    ALREADY CLOSED.
+         01 ws-today-date .
+            02 WS-TODAY-DATE-NUM    pic 9(08) value zero .
+         01 ws-date-work .
+            02 WS-DATE-INTEGER      pic s9(9) comp value zero .
+         01 ws-eof-sw               pic x(01) value "N" .
+            88  WS-EOF                 value "Y" .
+         01 ws-cursor-vars .
+            02 WS-CSR-CTRY-CODE     pic x(02) .
+            02 WS-CSR-RETURN-CODE   pic 9(02) .
+            02 WS-CSR-EXCP-COUNT    pic 9(9) .
+         01 ws-print-line .
+            02 WS-PR-CTRY           pic x(04) .
+            02 WS-PR-RC-LABEL       pic x(12) value "RETURN CODE " .
+            02 WS-PR-RC             pic 99 .
+            02 filler               pic x(04) value spaces .
+            02 WS-PR-COUNT-LABEL    pic x(07) value "COUNT " .
+            02 WS-PR-COUNT          pic zzz,zzz,zz9 .
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+           DISPLAY "cribnrpt iban exceptions report start"
+           PERFORM I0001-INITIALIZE
+           PERFORM I0002-OPEN-CURSOR
+           PERFORM I0006-FETCH-ROW
+           PERFORM I0003-PROCESS-ROW UNTIL WS-EOF
+           PERFORM I0005-CLOSE-CURSOR
+           CLOSE RPT-FILE
+           DISPLAY "cribnrpt iban exceptions report ende "
+           GOBACK.
+      *------------------------------
+       I0001-INITIALIZE.
+           ACCEPT WS-TODAY-DATE-NUM FROM DATE YYYYMMDD
+           compute WS-DATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM) - 1
+           move FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+             to WS-BUS-DATE-NUM
+           string WS-BUS-DATE-NUM(1:4) "-" WS-BUS-DATE-NUM(5:2) "-"
+                  WS-BUS-DATE-NUM(7:2)
+             delimited by size into WS-BUS-DATE-ISO
+           OPEN OUTPUT RPT-FILE
+           move spaces to RPT-LINE
+           string "IBAN VALIDATION EXCEPTIONS  " WS-BUS-DATE-NUM
+             delimited by size into RPT-LINE
+           WRITE RPT-LINE
+           .
+      *------------------------------
+       I0002-OPEN-CURSOR.
+      *    EXCEPTIONS ONLY - A RETURN CODE OF ZERO (GOOD) IS NOT A
+      *    VALIDATION FAILURE AND IS NOT REPORTED HERE.
+           exec sql
+             declare CSR2 cursor for
+               select substr(AUDIT_INPUT_IBAN, 1, 2),
+                      AUDIT_RETURN_CODE,
+                      count(*)
+                 from CHKIBN_AUDIT
+                where DATE(AUDIT_TIMESTAMP) = :WS-BUS-DATE-ISO
+                  and AUDIT_RETURN_CODE > 0
+                group by substr(AUDIT_INPUT_IBAN, 1, 2),
+                         AUDIT_RETURN_CODE
+                order by 1, 2
+           end-exec
+           exec sql
+             open CSR2
+           end-exec
+           .
+      *------------------------------
+       I0003-PROCESS-ROW.
+           move WS-CSR-CTRY-CODE   to WS-PR-CTRY
+           move WS-CSR-RETURN-CODE to WS-PR-RC
+           move WS-CSR-EXCP-COUNT  to WS-PR-COUNT
+           WRITE RPT-LINE FROM WS-PRINT-LINE
+           PERFORM I0006-FETCH-ROW
+           .
+      *------------------------------
+       I0006-FETCH-ROW.
+           exec sql
+             fetch CSR2 into :WS-CSR-CTRY-CODE,
+                             :WS-CSR-RETURN-CODE,
+                             :WS-CSR-EXCP-COUNT
+           end-exec
+           if SQLCODE = 100
+             set WS-EOF to true
+           end-if
+           .
+      *------------------------------
+       I0005-CLOSE-CURSOR.
+           exec sql
+             close CSR2
+           end-exec
+           .
