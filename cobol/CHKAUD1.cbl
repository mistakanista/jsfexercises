@@ -0,0 +1,15 @@
+INSERT INTO
+CHKIBN_AUDIT (
+	AUDIT_TIMESTAMP
+   ,AUDIT_CALLING_PGM
+   ,AUDIT_INPUT_IBAN
+   ,AUDIT_CHK_DIGITS
+   ,AUDIT_RETURN_CODE
+)
+VALUES(
+	current timestamp
+   ,:WS-CALLING-PGM
+   ,:CHKIBN-IBAN
+   ,:WS-AUDIT-CHK-DIGITS
+   ,:CHKIBN-RETURN-CODE
+)
