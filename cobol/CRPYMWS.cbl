@@ -0,0 +1,69 @@
+      *****************************************************************
+      *    CRPYMWS  -  SHARED WORKING-STORAGE FOR THE PAYMENT
+      *    PROCESSING CHAIN (CRPYMPRC).  COPIED INTO EVERY PROGRAM
+      *    THAT CARRIES A GRP-TXN-DATA MESSAGE THROUGH A0002-A0005.
+      *****************************************************************
+           COPY CHKBLK.
+      *
+      *    Working storage definitions
+         01 ws-vars .
+            02 WS-TXN-LEN           pic 9(6) value zero .
+            02 WS-CALLING-PGM       pic x(8) value spaces .
+            02 WS-DUP-COUNT         pic 9(4) comp value zero .
+            02 WS-SQLCODE-DISP      pic -9(4) value zero .
+         01 ws-err-codes            pic 9(4) .
+            88  ws-err-noerror      value 0000 .
+            88  ws-err-inv-len      value 0030 .
+            88  ws-err-inv-deb-iban value 0040 .
+            88  ws-err-inv-cre-iban value 0050 .
+            88  ws-err-sql-ins-fail value 0060 .
+            88  ws-err-zero-amt     value 0070 .
+            88  ws-err-dup-msg      value 0080 .
+      *
+      *    WS-ERR-CODES ONLY EVER HOLDS THE LATEST EDIT TO FAIL, SO
+      *    WHEN MORE THAN ONE EDIT FAILS ON THE SAME MESSAGE THE
+      *    EARLIER ONE WOULD OTHERWISE BE LOST.  WS-ERR-DETAIL BUILDS
+      *    UP A READABLE LIST OF EVERY FAILED EDIT FOR THE REJECT
+      *    DISPLAY/LOG SO NONE OF THEM GO UNSEEN.
+         01 ws-err-detail           pic x(60) value spaces .
+         01 ws-err-detail-work      pic x(60) value spaces .
+         01 ws-new-err-detail       pic x(20) value spaces .
+      *
+      *    Amount-edit thresholds - large value release desk limit
+         01 ws-amt-parms .
+            02 WS-LARGE-VALUE-LIMIT  pic 9(12) value 500000000000 .
+      *
+      *    Manual-review switch - set when a payment is not rejected
+      *    outright but needs an ops decision before release.  a
+      *    message can pick up more than one review reason (e.g. a
+      *    large amount and a debtor IBAN warning), so WS-REVIEW-REASON
+      *    is built up one reason at a time rather than overwritten.
+         01 ws-review-sw            pic x(01) value "N" .
+            88  ws-review-required  value "Y" .
+            88  ws-review-not-req   value "N" .
+         01 ws-review-reason        pic x(60) value spaces .
+         01 ws-review-reason-work   pic x(60) value spaces .
+         01 ws-new-review-reason    pic x(20) value spaces .
+      *
+      *    Commit / restart checkpoint counters (batch driver)
+         01 ws-commit-parms .
+            02 WS-COMMIT-FREQ        pic 9(6) comp value 100 .
+            02 WS-COMMIT-COUNT       pic 9(6) comp value zero .
+            02 WS-LAST-COMMITTED-ID  pic x(12) value spaces .
+      *
+      *    Message-version driven length table - maps TXN-MSG-VERSION
+      *    to the fixed record length that version of GRP-TXN-DATA is
+      *    expected to carry, so A0002A-CHK-MSG-LEN doesn't have to
+      *    hardcode a single length for every version of the message.
+      *    440 WAS THE PRE-TXN-MSG-VERSION TOTAL RECORD LENGTH - NOW
+      *    THAT EVERY MESSAGE CARRIES THE 2-BYTE VERSION TAG AHEAD OF
+      *    TXN-MSG-ID, A GENUINE VERSION "01" MESSAGE'S SIGNIFICANT
+      *    LENGTH IS 442, NOT 440.
+         01 ws-msg-len-tab .
+            02 WS-MSG-LEN-V01        pic 9(6) comp value 442 .
+            02 WS-MSG-LEN-V02        pic 9(6) comp value 467 .
+            02 WS-EXP-MSG-LEN        pic 9(6) comp value zero .
+      *
+      *    CHKIBN audit trail work fields
+         01 ws-audit-vars .
+            02 WS-AUDIT-CHK-DIGITS   pic x(02) value spaces .
