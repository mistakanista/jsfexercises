@@ -0,0 +1,242 @@
+      *****************************************************************
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              crpymb1 .
+       DATE-WRITTEN.            Aug 2026
+      *
+      *    change history
+      *    2026-08  new - batch bulk-import driver for CRPYM.  reads a
+      *             sequential file of GRP-TXN-DATA-shaped records and
+      *             feeds each one through the shared CRPYMPRC
+      *             check/format/write chain, so overnight bulk files
+      *             land in TBC_TXN the same way a CICS-entered
+      *             payment does.  commits every WS-COMMIT-FREQ
+      *             messages and drops a restart checkpoint keyed on
+      *             TXN-MSG-ID so a re-run resumes after the last
+      *             committed message instead of reprocessing the
+      *             whole file.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULK-IN-FILE     ASSIGN TO BULKIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-BULK-IN-STATUS .
+           SELECT RESTART-FILE     ASSIGN TO RESTFIL
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RESTART-STATUS .
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  BULK-IN-FILE
+           RECORDING MODE IS F .
+       01  BULK-IN-RECORD             PIC X(600) .
+      *
+       FD  RESTART-FILE
+           RECORDING MODE IS F .
+       01  RESTART-RECORD.
+           03  RESTART-LAST-MSG-ID  PIC X(12).
+           03  RESTART-FILLER       PIC X(08).
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+            INCLUDE SQLCA
+           END-EXEC.
+
+           COPY GRPTXND.
+
+           COPY CRPYMWS.
+      *
+         01 ws-batch-vars .
+            02 WS-BULK-IN-STATUS    pic x(02) value spaces .
+              88  WS-BULK-IN-OK       value "00" .
+              88  WS-BULK-IN-EOF      value "10" .
+            02 WS-RESTART-STATUS    pic x(02) value spaces .
+              88  WS-RESTART-OK       value "00" .
+              88  WS-RESTART-NOT-FOUND value "35" .
+            02 WS-EOF-SW            pic x(01) value "N" .
+              88  WS-EOF             value "Y" .
+            02 WS-SKIPPING-SW       pic x(01) value "N" .
+              88  WS-SKIPPING-TO-RESTART value "Y" .
+              88  WS-NOT-SKIPPING       value "N" .
+            02 WS-READ-COUNT        pic 9(9) comp value zero .
+            02 WS-ACCEPT-COUNT      pic 9(9) comp value zero .
+            02 WS-REJECT-COUNT      pic 9(9) comp value zero .
+            02 WS-TERM-POS          pic 9(6) comp value zero .
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+           DISPLAY "crpymb1 bulk import start"
+           move "CRPYMB1" to WS-CALLING-PGM
+           PERFORM B0001-INITIALIZE
+           PERFORM B0002-READ-RESTART-POINT
+           PERFORM B0003-PROCESS-FILE UNTIL WS-EOF
+           PERFORM B0005-CLOSE-FILES
+           if WS-BULK-IN-OK
+             if WS-SKIPPING-TO-RESTART
+      *        THE RESTART POINT LEFT BY A PRIOR RUN WAS NEVER SEEN IN
+      *        THIS FILE, SO EVERY RECORD WAS SKIPPED INSTEAD OF
+      *        PROCESSED - LEAVE THE CHECKPOINT UNTOUCHED AND FAIL
+      *        LOUDLY RATHER THAN QUIETLY DISCARD THE WHOLE FILE.
+               DISPLAY "CRPYMB1 RESTART POINT " WS-LAST-COMMITTED-ID
+                       " NOT FOUND IN BULKIN - FILE NOT PROCESSED"
+               move 16 to RETURN-CODE
+             else
+      *        FILE READ TO A CLEAN EOF - NO RESTART IS NEEDED FOR THE
+      *        NEXT RUN, SO CLEAR THE CHECKPOINT INSTEAD OF LEAVING
+      *        THIS RUN'S LAST TXN-MSG-ID BEHIND FOR THE NEXT FILE TO
+      *        MISREAD AS AN UNFINISHED RESTART.
+               PERFORM B0009-CLEAR-RESTART-POINT
+             end-if
+           end-if
+           DISPLAY "crpymb1 read    " WS-READ-COUNT
+           DISPLAY "crpymb1 accepted" WS-ACCEPT-COUNT
+           DISPLAY "crpymb1 rejected" WS-REJECT-COUNT
+           DISPLAY "crpymb1 bulk import ende "
+           GOBACK.
+      *------------------------------
+       B0001-INITIALIZE.
+           OPEN INPUT BULK-IN-FILE
+           if not WS-BULK-IN-OK
+             DISPLAY "CRPYMB1 CANNOT OPEN BULKIN " WS-BULK-IN-STATUS
+             set WS-EOF to true
+           end-if
+           .
+      *------------------------------
+       B0002-READ-RESTART-POINT.
+           move spaces to WS-LAST-COMMITTED-ID
+           OPEN INPUT RESTART-FILE
+           if WS-RESTART-OK
+             READ RESTART-FILE INTO RESTART-RECORD
+             if WS-RESTART-OK
+               move RESTART-LAST-MSG-ID to WS-LAST-COMMITTED-ID
+             end-if
+             CLOSE RESTART-FILE
+           end-if
+           if WS-LAST-COMMITTED-ID not = spaces
+             set WS-SKIPPING-TO-RESTART to true
+             DISPLAY "CRPYMB1 RESUMING AFTER " WS-LAST-COMMITTED-ID
+           end-if
+           .
+      *------------------------------
+       B0003-PROCESS-FILE.
+           READ BULK-IN-FILE INTO GRP-TXN-DATA
+             AT END
+               set WS-EOF to true
+           end-read
+           if not WS-EOF
+             add 1 to WS-READ-COUNT
+             if WS-SKIPPING-TO-RESTART
+               PERFORM B0006-CHECK-SKIP-DONE
+             else
+               PERFORM B0007-PROCESS-ONE-MESSAGE
+             end-if
+           end-if
+           .
+      *------------------------------
+       B0006-CHECK-SKIP-DONE.
+      *    ALREADY-COMMITTED RECORDS ARE SKIPPED, NOT REPROCESSED -
+      *    RESUME ON THE RECORD IMMEDIATELY AFTER THE RESTART POINT
+           if TXN-MSG-ID = WS-LAST-COMMITTED-ID
+             set WS-NOT-SKIPPING to true
+           end-if
+           .
+      *------------------------------
+       B0007-PROCESS-ONE-MESSAGE.
+           set ws-err-noerror to true
+           set ws-review-not-req to true
+           move spaces to ws-review-reason
+           move spaces to ws-err-detail
+           PERFORM B0010-CALC-SIGNIFICANT-LEN
+           PERFORM A0002-chk-msg-data
+           if ws-err-noerror
+             PERFORM A0003-format-data
+             PERFORM A0004-write-data
+           end-if
+           if ws-err-noerror
+             add 1 to WS-ACCEPT-COUNT
+             PERFORM B0008-COMMIT-CHECKPOINT
+           else
+             add 1 to WS-REJECT-COUNT
+             DISPLAY "CRPYMB1 REJECTED " TXN-MSG-ID " RC " ws-err-codes
+                     " " ws-err-detail
+           end-if
+           .
+      *------------------------------
+       B0008-COMMIT-CHECKPOINT.
+           add 1 to WS-COMMIT-COUNT
+           move TXN-MSG-ID to WS-LAST-COMMITTED-ID
+           if WS-COMMIT-COUNT >= WS-COMMIT-FREQ
+             exec sql
+               commit
+             end-exec
+             PERFORM B0004-WRITE-RESTART-POINT
+             move zero to WS-COMMIT-COUNT
+           end-if
+           .
+      *------------------------------
+       B0004-WRITE-RESTART-POINT.
+           if WS-LAST-COMMITTED-ID not = spaces
+             OPEN OUTPUT RESTART-FILE
+             if not WS-RESTART-OK
+               DISPLAY "CRPYMB1 CANNOT OPEN RESTFIL FOR OUTPUT "
+                       WS-RESTART-STATUS
+             else
+               move WS-LAST-COMMITTED-ID to RESTART-LAST-MSG-ID
+               move spaces to RESTART-FILLER
+               WRITE RESTART-RECORD
+               if not WS-RESTART-OK
+                 DISPLAY "CRPYMB1 CANNOT WRITE RESTFIL "
+                         WS-RESTART-STATUS
+               end-if
+               CLOSE RESTART-FILE
+             end-if
+           end-if
+           .
+      *------------------------------
+       B0005-CLOSE-FILES.
+           exec sql
+             commit
+           end-exec
+           CLOSE BULK-IN-FILE
+           .
+      *------------------------------
+       B0009-CLEAR-RESTART-POINT.
+           OPEN OUTPUT RESTART-FILE
+           if not WS-RESTART-OK
+             DISPLAY "CRPYMB1 CANNOT CLEAR RESTFIL " WS-RESTART-STATUS
+           else
+             CLOSE RESTART-FILE
+           end-if
+           .
+      *------------------------------
+       B0010-CALC-SIGNIFICANT-LEN.
+      *    THE PHYSICAL BULK RECORD IS A FIXED 600-BYTE SLOT, SPACE
+      *    PADDED PAST THE END OF THE REAL MESSAGE - USE THE POSITION
+      *    OF TXN-INDC-END'S "*" TERMINATOR AS THE MESSAGE'S REAL
+      *    SIGNIFICANT LENGTH INSTEAD OF THE FIXED GROUP LENGTH, SO A
+      *    SHORT OR TRUNCATED RECORD IS ACTUALLY CAUGHT BY
+      *    A0002A-CHK-MSG-LEN INSTEAD OF ALWAYS COMPARING AS 600.
+           move zero to WS-TERM-POS
+           INSPECT GRP-TXN-DATA TALLYING WS-TERM-POS
+             FOR CHARACTERS BEFORE INITIAL "*"
+           if WS-TERM-POS >= LENGTH OF GRP-TXN-DATA
+      *      NO "*" TERMINATOR ANYWHERE IN THE RECORD - THE INSPECT
+      *      TALLIED THE WHOLE 600-BYTE BUFFER.  FORCE THE LENGTH
+      *      EDIT TO FAIL INSTEAD OF LETTING THIS PASS AS LONGER
+      *      THAN ANY REAL MESSAGE.
+             move zero to WS-TXN-LEN
+           else
+             add 1 to WS-TERM-POS
+             move WS-TERM-POS to WS-TXN-LEN
+           end-if
+           .
+      *
+      *    A0002 through A0008 - shared check / format / write chain,
+      *    see CRPYMPRC.
+           COPY CRPYMPRC.
