@@ -0,0 +1,139 @@
+      *****************************************************************
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              crpyrpt .
+       DATE-WRITTEN.            Aug 2026
+      *
+      *    change history
+      *    2026-08  new - daily debit/credit reconciliation report.
+      *             reads TBC_TXN for today's business date, totals
+      *             amounts by TXN-INDC-CRE-DB and prints a count/sum
+      *             line per indicator plus a grand total, so the
+      *             day's postings can be tied back to the general
+      *             ledger before close of business.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE         ASSIGN TO RPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL .
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  RPT-FILE.
+       01  RPT-LINE                PIC X(80) .
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+            INCLUDE SQLCA
+           END-EXEC.
+      *
+         01 ws-bus-date .
+            02 WS-BUS-DATE-NUM      pic 9(08) value zero .
+      *    ISO FORM OF WS-BUS-DATE-NUM FOR COMPARISON AGAINST A DB2
+      *    DATE VALUE - DB2 ACCEPTS AN ISO CHARACTER STRING WHEREVER
+      *    A DATE IS EXPECTED, BUT NOT A PLAIN NUMERIC HOST VARIABLE.
+         01 WS-BUS-DATE-ISO         pic x(10) value spaces .
+         01 ws-eof-sw               pic x(01) value "N" .
+            88  WS-EOF                 value "Y" .
+         01 ws-cursor-vars .
+            02 WS-CSR-INDC          pic x(01) .
+            02 WS-CSR-AMT           pic 9(12) .
+         01 ws-recon-totals .
+            02 WS-CREDIT-COUNT      pic 9(9) comp value zero .
+            02 WS-CREDIT-TOTAL      pic 9(15) comp-3 value zero .
+            02 WS-DEBIT-COUNT       pic 9(9) comp value zero .
+            02 WS-DEBIT-TOTAL       pic 9(15) comp-3 value zero .
+            02 WS-GRAND-COUNT       pic 9(9) comp value zero .
+            02 WS-GRAND-TOTAL       pic 9(15) comp-3 value zero .
+         01 ws-print-line .
+            02 WS-PR-LABEL          pic x(20) .
+            02 WS-PR-COUNT          pic zzz,zzz,zz9 .
+            02 filler               pic x(03) value spaces .
+            02 WS-PR-TOTAL          pic z,zzz,zzz,zzz,zz9.99- .
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+           DISPLAY "crpyrpt reconciliation report start"
+           PERFORM R0001-INITIALIZE
+           PERFORM R0002-OPEN-CURSOR
+           PERFORM R0006-FETCH-ROW
+           PERFORM R0003-PROCESS-ROW UNTIL WS-EOF
+           PERFORM R0004-WRITE-TOTALS
+           PERFORM R0005-CLOSE-CURSOR
+           CLOSE RPT-FILE
+           DISPLAY "crpyrpt reconciliation report ende "
+           GOBACK.
+      *------------------------------
+       R0001-INITIALIZE.
+           ACCEPT WS-BUS-DATE-NUM FROM DATE YYYYMMDD
+           string WS-BUS-DATE-NUM(1:4) "-" WS-BUS-DATE-NUM(5:2) "-"
+                  WS-BUS-DATE-NUM(7:2)
+             delimited by size into WS-BUS-DATE-ISO
+           OPEN OUTPUT RPT-FILE
+           move spaces to RPT-LINE
+           string "DAILY RECONCILIATION REPORT  " WS-BUS-DATE-NUM
+             delimited by size into RPT-LINE
+           WRITE RPT-LINE
+           .
+      *------------------------------
+       R0002-OPEN-CURSOR.
+           exec sql
+             declare CSR1 cursor for
+               select TXN_INDC_CRE_DB, TXN_AMT
+                 from TBC_TXN
+                where DATE(TXN_TIMESTAMP) = :WS-BUS-DATE-ISO
+           end-exec
+           exec sql
+             open CSR1
+           end-exec
+           .
+      *------------------------------
+       R0003-PROCESS-ROW.
+           add 1 to WS-GRAND-COUNT
+           add WS-CSR-AMT to WS-GRAND-TOTAL
+           evaluate WS-CSR-INDC
+             when "C"
+               add 1 to WS-CREDIT-COUNT
+               add WS-CSR-AMT to WS-CREDIT-TOTAL
+             when "D"
+               add 1 to WS-DEBIT-COUNT
+               add WS-CSR-AMT to WS-DEBIT-TOTAL
+           end-evaluate
+           PERFORM R0006-FETCH-ROW
+           .
+      *------------------------------
+       R0006-FETCH-ROW.
+           exec sql
+             fetch CSR1 into :WS-CSR-INDC, :WS-CSR-AMT
+           end-exec
+           if SQLCODE = 100
+             set WS-EOF to true
+           end-if
+           .
+      *------------------------------
+       R0004-WRITE-TOTALS.
+           move "CREDITS"       to WS-PR-LABEL
+           move WS-CREDIT-COUNT to WS-PR-COUNT
+           move WS-CREDIT-TOTAL to WS-PR-TOTAL
+           WRITE RPT-LINE FROM WS-PRINT-LINE
+           move "DEBITS"        to WS-PR-LABEL
+           move WS-DEBIT-COUNT  to WS-PR-COUNT
+           move WS-DEBIT-TOTAL  to WS-PR-TOTAL
+           WRITE RPT-LINE FROM WS-PRINT-LINE
+           move "GRAND TOTAL"   to WS-PR-LABEL
+           move WS-GRAND-COUNT  to WS-PR-COUNT
+           move WS-GRAND-TOTAL  to WS-PR-TOTAL
+           WRITE RPT-LINE FROM WS-PRINT-LINE
+           .
+      *------------------------------
+       R0005-CLOSE-CURSOR.
+           exec sql
+             close CSR1
+           end-exec
+           .
