@@ -0,0 +1,29 @@
+      *****************************************************************
+      *    GRPTXND  -  PAYMENT TRANSACTION RECORD LAYOUT
+      *    SHARED BY CRPYM (CICS ONLINE) AND CRPYMB1 (BATCH IMPORT)
+      *    AND ANY PROGRAM THAT HAS TO READ OR WRITE A GRP-TXN-DATA
+      *    IMAGE (SUSPENSE FILE, INQUIRY TRANSACTION).
+      *
+      *    TXN-MSG-VERSION DRIVES THE EXPECTED-LENGTH LOOKUP IN
+      *    CRPYMPRC INSTEAD OF A HARDCODED LITERAL - SEE WS-MSG-LEN-TAB
+      *    IN CRPYMWS.
+      *****************************************************************
+       01 GRP-TXN-DATA   .
+        03  TXN-MSG-VERSION  PIC X(02)   .
+        03  TXN-MSG-ID      PIC X(12)  .
+        03  TXN-INDC-CRE-DB  PIC X(01)   .
+          88 TXN-INDC-CRE    VALUE "C"   .
+          88 TXN-INDC-DB     VALUE "D"   .
+        03  TXN-AMT          PIC 9(12)   .
+        03  TXN-CURRENCY     PIC X(03)   .
+        03  TXN-SUBJECT      PIC X(144)  .
+        03  DEBTOR-IBAN      PIC X(35)   .
+        03  DEBTOR-BIC       PIC X(11)   .
+        03  DEBTOR-NAME      PIC X(50)   .
+        03  DEBTOR-ADDRESS   PIC X(50)   .
+        03  CREDITOR-IBAN    PIC X(35)   .
+        03  CREDITOR-BIC     PIC X(11)   .
+        03  CREDITOR-NAME    PIC X(50)   .
+        03  CREDITOR-ADDRESS PIC X(50)   .
+        03  TXN-INDC-END     PIC X(01)  VALUE "*" .
+        03  FILLER-IBAN      PIC X(133) VALUE SPACES .
