@@ -0,0 +1,104 @@
+      *****************************************************************
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              crarch1 .
+       DATE-WRITTEN.            Aug 2026
+      *
+      *    change history
+      *    2026-08  new - periodic archive/purge job for TBC_TXN.
+      *             moves rows older than the retention window into
+      *             TBC_TXN_ARCHIVE and deletes them from the live
+      *             table, so the operational table stays lean while
+      *             the history is kept for audits.  commits every
+      *             WS-COMMIT-FREQ rows the same way the bulk import
+      *             driver does, to avoid one giant unit of work on a
+      *             heavily populated table.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+            INCLUDE SQLCA
+           END-EXEC.
+      *
+         01 ws-retention-parms .
+            02 WS-RETENTION-DAYS    pic 9(4) comp value 90 .
+         01 ws-eof-sw               pic x(01) value "N" .
+            88  WS-EOF                 value "Y" .
+         01 ws-commit-parms .
+            02 WS-COMMIT-FREQ       pic 9(6) comp value 1000 .
+            02 WS-COMMIT-COUNT      pic 9(6) comp value zero .
+         01 ws-arch-counts .
+            02 WS-ARCH-COUNT        pic 9(9) comp value zero .
+         01 ws-cursor-vars .
+            02 WS-CSR-TXN-MSG-ID    pic x(12) .
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+           DISPLAY "crarch1 archive/purge start"
+           PERFORM V0001-OPEN-CURSOR
+           PERFORM V0002-FETCH-ROW
+           PERFORM V0003-PROCESS-ROW UNTIL WS-EOF
+           PERFORM V0004-CLOSE-CURSOR
+           exec sql
+             commit
+           end-exec
+           DISPLAY "crarch1 archived" WS-ARCH-COUNT
+           DISPLAY "crarch1 archive/purge ende "
+           GOBACK.
+      *------------------------------
+       V0001-OPEN-CURSOR.
+      *    WITH HOLD SO THE CURSOR SURVIVES THE INTERIM COMMITS DONE
+      *    EVERY WS-COMMIT-FREQ ROWS IN V0003-PROCESS-ROW.
+           exec sql
+             declare CSR3 cursor with hold for
+               select TXN_MSG_ID
+                 from TBC_TXN
+                where TXN_TIMESTAMP <
+                      current timestamp - :WS-RETENTION-DAYS days
+           end-exec
+           exec sql
+             open CSR3
+           end-exec
+           .
+      *------------------------------
+       V0002-FETCH-ROW.
+           exec sql
+             fetch CSR3 into :WS-CSR-TXN-MSG-ID
+           end-exec
+           if SQLCODE = 100
+             set WS-EOF to true
+           end-if
+           .
+      *------------------------------
+       V0003-PROCESS-ROW.
+           exec sql
+             insert into TBC_TXN_ARCHIVE
+               select * from TBC_TXN
+                where TXN_MSG_ID = :WS-CSR-TXN-MSG-ID
+           end-exec
+           exec sql
+             delete from TBC_TXN
+                where TXN_MSG_ID = :WS-CSR-TXN-MSG-ID
+           end-exec
+           add 1 to WS-ARCH-COUNT
+           add 1 to WS-COMMIT-COUNT
+           if WS-COMMIT-COUNT >= WS-COMMIT-FREQ
+             exec sql
+               commit
+             end-exec
+             move zero to WS-COMMIT-COUNT
+           end-if
+           PERFORM V0002-FETCH-ROW
+           .
+      *------------------------------
+       V0004-CLOSE-CURSOR.
+           exec sql
+             close CSR3
+           end-exec
+           .
