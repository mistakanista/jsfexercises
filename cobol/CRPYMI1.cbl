@@ -0,0 +1,117 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+
+      *****************************************************************
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              crpymi1 .
+       DATE-WRITTEN.            Aug 2026
+      *
+      *    change history
+      *    2026-08  new - CICS payment inquiry transaction.  takes a
+      *             TXN-MSG-ID, looks up the matching TBC_TXN row and
+      *             displays the debtor/creditor IBANs, amount,
+      *             indicator and insert timestamp, so the ops desk
+      *             can answer a "did payment X go through" question
+      *             live instead of escalating to DBA support.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+            INCLUDE SQLCA
+           END-EXEC.
+      *
+         01 ws-inq-vars .
+            02 WS-INQ-MSG-ID        pic x(12) value spaces .
+            02 WS-INQ-LEN           pic 9(4) comp value 12 .
+            02 WS-INQ-FOUND-SW      pic x(01) value "N" .
+              88  WS-INQ-FOUND         value "Y" .
+              88  WS-INQ-NOT-FOUND     value "N" .
+         01 ws-inq-result .
+            02 WS-INQ-INDC          pic x(01) .
+            02 WS-INQ-AMT           pic 9(12) .
+            02 WS-INQ-CURRENCY      pic x(03) .
+            02 WS-INQ-DEBTOR-IBAN   pic x(35) .
+            02 WS-INQ-CREDITOR-IBAN pic x(35) .
+            02 WS-INQ-TIMESTAMP     pic x(26) .
+         01 ws-inq-map .
+            02 WS-INQ-LINE-1        pic x(60) .
+            02 WS-INQ-LINE-2        pic x(60) .
+            02 WS-INQ-LINE-3        pic x(60) .
+            02 WS-INQ-LINE-4        pic x(60) .
+            02 WS-INQ-LINE-5        pic x(60) .
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+           DISPLAY "crpymi1 inquiry start"
+           set WS-INQ-NOT-FOUND to true
+           PERFORM Q0001-RECEIVE-KEY
+           PERFORM Q0002-LOOKUP-TXN
+           if WS-INQ-FOUND
+             PERFORM Q0003-SEND-RESULT
+           else
+             PERFORM Q0004-SEND-NOTFOUND
+           end-if
+           DISPLAY "crpymi1 inquiry ende "
+           EXEC CICS RETURN
+           END-EXEC.
+      *------------------------------
+       Q0001-RECEIVE-KEY.
+           EXEC CICS RECEIVE
+                     INTO(WS-INQ-MSG-ID)
+                     LENGTH(WS-INQ-LEN)
+           END-EXEC
+           .
+      *------------------------------
+       Q0002-LOOKUP-TXN.
+           exec sql
+             select TXN_INDC_CRE_DB, TXN_AMT, TXN_CURRENCY,
+                    DEBTOR_IBAN, CREDITOR_IBAN, TXN_TIMESTAMP
+               into :WS-INQ-INDC, :WS-INQ-AMT, :WS-INQ-CURRENCY,
+                    :WS-INQ-DEBTOR-IBAN, :WS-INQ-CREDITOR-IBAN,
+                    :WS-INQ-TIMESTAMP
+               from TBC_TXN
+              where TXN_MSG_ID = :WS-INQ-MSG-ID
+           end-exec
+           if SQLCODE = zero
+             set WS-INQ-FOUND to true
+           else
+             set WS-INQ-NOT-FOUND to true
+           end-if
+           .
+      *------------------------------
+       Q0003-SEND-RESULT.
+           move spaces to WS-INQ-MAP
+           string "MSG ID     : " WS-INQ-MSG-ID
+             delimited by size into WS-INQ-LINE-1
+           string "DEBTOR IBAN: " WS-INQ-DEBTOR-IBAN
+             delimited by size into WS-INQ-LINE-2
+           string "CRED  IBAN : " WS-INQ-CREDITOR-IBAN
+             delimited by size into WS-INQ-LINE-3
+           string "AMOUNT/IND : " WS-INQ-AMT " " WS-INQ-CURRENCY
+             " " WS-INQ-INDC
+             delimited by size into WS-INQ-LINE-4
+           string "POSTED     : " WS-INQ-TIMESTAMP
+             delimited by size into WS-INQ-LINE-5
+           EXEC CICS SEND TEXT
+                     FROM(WS-INQ-MAP)
+                     LENGTH(LENGTH OF WS-INQ-MAP)
+                     ERASE
+           END-EXEC
+           .
+      *------------------------------
+       Q0004-SEND-NOTFOUND.
+           move spaces to WS-INQ-MAP
+           string "PAYMENT NOT FOUND : " WS-INQ-MSG-ID
+             delimited by size into WS-INQ-LINE-1
+           EXEC CICS SEND TEXT
+                     FROM(WS-INQ-LINE-1)
+                     LENGTH(LENGTH OF WS-INQ-LINE-1)
+                     ERASE
+           END-EXEC
+           .
